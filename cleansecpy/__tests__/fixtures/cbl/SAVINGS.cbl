@@ -2,14 +2,112 @@
       * SAVINGS                                                       *
       *                                                               *
       * A simple program that calculates the future value of an       *
-      * initial investment in a savings account which is compounded   *
-      * on a monthly basis.                                           *
+      * initial investment in a savings account, compounded monthly,  *
+      * quarterly or daily.                                           *
       *                                                               *
       *****************************************************************
        identification division.
        program-id.   savings.
 
+       environment division.
+       input-output section.
+       file-control.
+           select batch-input-file assign to "BATCHIN"
+               organization is line sequential
+               file status is batch-file-status.
+
+           select audit-log-file assign to "AUDITLOG"
+               organization is line sequential
+               file status is audit-file-status.
+
+           select parm-file assign to "PARMFILE"
+               organization is line sequential
+               file status is parm-file-status.
+
+           select account-master-file assign to "ACCTMSTR"
+               organization is indexed
+               access mode is dynamic
+               record key is am-account-number
+               file status is account-file-status.
+
+           select gl-extract-file assign to "GLEXTRACT"
+               organization is line sequential
+               file status is gl-file-status.
+
+           select checkpoint-file assign to "CKPTFILE"
+               organization is line sequential
+               file status is ckpt-file-status.
+
+           select exception-file assign to "EXCPTRPT"
+               organization is line sequential
+               file status is exc-file-status.
+
        data division.
+
+       file section.
+       fd  batch-input-file
+           record contains 28 characters.
+       01 batch-input-record.
+           05 account-number-b   pic x(8).
+           05 principal-in-b     pic x(9).
+           05 int-in-b           pic x(5).
+           05 term-in-b          pic x(5).
+           05 compounding-in-b   pic x(1).
+
+       fd  parm-file
+           record contains 23 characters.
+       01 parm-record.
+           05 parm-min-val       pic 9v99.
+           05 parm-max-val       pic 9(6)v99.
+           05 parm-min-int       pic 9v99.
+           05 parm-max-int       pic 99v99.
+           05 parm-min-term      pic 9v99.
+           05 parm-max-term      pic 99.
+
+       fd  audit-log-file
+           record contains 65 characters.
+       01 audit-record.
+           05 audit-operator-id  pic x(8).
+           05 audit-run-date     pic x(8).
+           05 audit-run-time     pic x(8).
+           05 audit-principal    pic 9(9)v99.
+           05 audit-interest-pct pic 99v9999.
+           05 audit-term-years   pic 99v99.
+           05 audit-compounding  pic x(1).
+           05 audit-future-value pic 9(9)v99.
+           05 audit-account-number pic x(8).
+
+       fd  account-master-file
+           record contains 47 characters.
+       01 account-master-record.
+           05 am-account-number    pic x(8).
+           05 am-present-value     pic 9(9)v99.
+           05 am-interest-rate     pic 99v9999.
+           05 am-loan-term-months  pic 999.
+           05 am-future-value      pic 9(9)v99.
+           05 am-open-date         pic x(8).
+
+       fd  gl-extract-file
+           record contains 38 characters.
+       01 gl-extract-record.
+           05 gl-account-number    pic x(8).
+           05 gl-principal         pic 9(9)v99.
+           05 gl-future-value      pic 9(9)v99.
+           05 gl-run-date          pic x(8).
+
+       fd  checkpoint-file
+           record contains 8 characters.
+       01 checkpoint-record     pic x(8).
+
+       fd  exception-file
+           record contains 50 characters.
+       01 exception-record.
+           05 exc-account-number   pic x(8).
+           05 filler                pic x(1).
+           05 exc-field-value       pic x(9).
+           05 filler                pic x(1).
+           05 exc-reason            pic x(31).
+
        working-storage section.
 
       *****************************************************************
@@ -20,8 +118,8 @@
       *                                                               *
       *       F = Future Value                                        *
       *       P = Present Value (initial investment)                  *
-      *       r = monthly-interest (rate)                             *
-      *       n = term (months)                                       *
+      *       r = period-interest (rate per compounding period)       *
+      *       n = term (number of compounding periods)                *
       *                                                               *
       *****************************************************************
 
@@ -29,16 +127,94 @@
        01 principal-in       pic x(9).
        01 int-in             pic x(5).
        01 term-in            pic x(5).
+       01 compounding-in     pic x(1).
+
+      * Compounding-frequency fields.
+       01 compounding-frequency pic x value "M".
+           88 monthly-compounding       value "M".
+           88 quarterly-compounding     value "Q".
+           88 daily-compounding         value "D".
+       01 periods-per-year   pic 999 usage comp.
+       01 loan-term-periods  pic 9(5) usage comp.
+
+      * Run-mode and batch-control fields.
+       01 run-mode           pic x value "I".
+           88 batch-mode               value "B".
+           88 interactive-mode         value "I".
+       01 batch-file-status  pic xx value "00".
+           88 batch-file-ok            value "00".
+           88 batch-file-eof           value "10".
+       01 ws-valid-switch    pic x value "Y".
+           88 ws-field-valid           value "Y".
+           88 ws-field-invalid         value "N".
+       01 ws-error-text      pic x(31) value spaces.
+
+      * Audit-log fields.
+       01 audit-file-status  pic xx value "00".
+           88 audit-file-ok            value "00".
+       01 audit-file-open-sw pic x value "N".
+           88 audit-file-is-open       value "Y".
+       01 ws-operator-id     pic x(8) value spaces.
+       01 ws-run-date        pic x(8) value spaces.
+       01 ws-run-time        pic x(8) value spaces.
+       01 ws-interest-pct    pic 99v9(4) usage comp.
+
+      * Parameter-file fields.
+       01 parm-file-status   pic xx value "00".
+           88 parm-file-ok             value "00".
+
+      * Account-master fields.
+       01 account-number     pic x(8) value spaces.
+       01 account-file-status pic xx value "00".
+           88 account-file-ok          value "00".
+       01 account-file-open-sw pic x value "N".
+           88 account-file-is-open     value "Y".
+       01 account-operation  pic x value "A".
+           88 add-account              value "A".
+           88 inquire-account          value "I".
+           88 update-account           value "U".
+
+      * GL-extract fields.
+       01 gl-file-status     pic xx value "00".
+           88 gl-file-ok               value "00".
+       01 gl-file-open-sw    pic x value "N".
+           88 gl-file-is-open          value "Y".
+
+      * Checkpoint/restart fields.
+       01 ckpt-file-status   pic xx value "00".
+           88 ckpt-file-ok             value "00".
+       01 ws-restart-key     pic x(8) value spaces.
+       01 ws-skip-switch     pic x value "N".
+           88 skip-mode                value "Y".
+           88 not-skip-mode            value "N".
+       01 ws-batch-record-count pic 9(7) usage comp value 0.
+       01 checkpoint-interval   pic 9(5) usage comp value 25.
+
+      * Exception-report fields.
+       01 exc-file-status    pic xx value "00".
+           88 exc-file-ok              value "00".
+       01 exc-file-open-sw   pic x value "N".
+           88 exc-file-is-open         value "Y".
+       01 ws-exc-field-value pic x(9) value spaces.
 
       * Calculated-fields.
        01 PRESENT-VALUE      PIC 9(6)V99 USAGE COMP.
        01 ANNUAL-INTEREST    PIC 99V9(4) USAGE COMP.
-       01 MONTHLY-INTEREST   PIC 9V9(6) USAGE COMP.
+       01 PERIOD-INTEREST    PIC 9V9(6) USAGE COMP.
        01 ANNUAL-TERM        PIC 99V99 USAGE COMP.
        01 LOAN-TERM-MONTHS   PIC 999 USAGE COMP.
        01 NUMERATOR          PIC 9(9)V9(6) USAGE COMP.
-       01 DENOMINATOR        PIC 9(9)V9(6) USAGE COMP.
-       01 FUTURE-VALUE       PIC 9(9)V99 USAGE COMP.
+
+      * DENOMINATOR and FUTURE-VALUE are USAGE COMP-3 rather than COMP
+      * because they are the two fields ON SIZE ERROR has to catch in
+      * calculate-it - testing against this shop's current compiler
+      * and runtime found ON SIZE ERROR was not being raised on a
+      * result needing the full digit width in a plain binary COMP
+      * field, while an identical compute into a COMP-3 result field
+      * raised it correctly. COMP-3 was picked for the fields this
+      * overflow guard depends on until that is tracked down further.
+       01 DENOMINATOR        PIC 9(9)V9(6) USAGE COMP-3.
+       01 FUTURE-VALUE       PIC 9(9)V99 USAGE COMP-3.
 
       * Displayed-fields.
        01 FV-OUT             PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
@@ -47,7 +223,57 @@
        01 LOAN-TERM-OUT      PIC Z9.99 USAGE DISPLAY.
        01 MONTHS-OUT         PIC ZZ9 USAGE DISPLAY.
 
-      * Constant-values.
+      * Growth-schedule fields.
+       01 ws-schedule-period pic 9(5) usage comp.
+
+      * Display-interval - daily compounding runs 360 periods a year,
+      * so printing every period for a multi-decade term would bury a
+      * teller in thousands of lines; calculate-it sets this to the
+      * number of periods per calendar month (30 for daily, 1 for
+      * monthly/quarterly) so the schedule below still prints at
+      * month granularity regardless of the compounding frequency
+      * chosen.
+       01 ws-display-interval pic 9(3) usage comp value 1.
+       01 ws-periods-since-display pic 9(3) usage comp value 0.
+
+      * USAGE COMP-3 for the same reason as DENOMINATOR/FUTURE-VALUE -
+      * this is the field the per-period ON SIZE ERROR check has to
+      * catch once the running balance grows past its PICTURE size.
+      * Carried unrounded to four extra decimal places so that rounding
+      * every period does not itself manufacture drift against the
+      * closed-form Future Value - WS-BALANCE-DISPLAY below is rounded
+      * to the penny exactly once, for display and for the cross-check.
+       01 ws-running-balance pic 9(9)v9(6) usage comp-3.
+       01 ws-balance-display pic 9(9)v99 usage comp-3.
+       01 period-label       pic x(7) value "Month".
+       01 sched-period-out   pic zzzz9 usage display.
+       01 sched-balance-out  pic $ZZZ,ZZZ,ZZ9.99 usage display.
+       01 ws-fv-diff         pic s9(9)v99 usage comp.
+       01 recompute-fv-out   pic $ZZZ,ZZZ,ZZ9.99 usage display.
+
+      * Calculation-overflow switch - DENOMINATOR and FUTURE-VALUE are
+      * fixed-width COMP fields; a long enough term at a high enough
+      * rate (daily compounding, a PARMFILE-raised MAX-TERM) can drive
+      * the true Future Value past their capacity. This switch flags
+      * that instead of letting the COMPUTE silently wrap.
+       01 ws-calc-status-sw  pic x value "N".
+           88 calc-overflow            value "Y".
+           88 calc-ok                  value "N".
+       01 future-value-overflow pic x(30)
+                             value "Future value exceeds capacity".
+
+      * Master-write switch - the audit log and GL extract are only
+      * meaningful once ACCOUNT-MASTER actually holds the record they
+      * describe, so WRITE-ACCOUNT-MASTER sets this to report whether
+      * its WRITE/REWRITE succeeded before either one is posted.
+       01 ws-master-write-sw pic x value "N".
+           88 master-write-ok         value "Y".
+           88 master-write-failed     value "N".
+
+      * Business-limit values - these defaults are used only when
+      * PARMFILE is not present; load-parameters overlays them from
+      * PARMFILE so compliance can change the limits without a
+      * recompile.
        01 min-val            pic 9v99 value 0.01.
        01 max-val            pic 9(6)v99 value 999999.99.
        01 min-int            pic 9v99 value 0.01.
@@ -57,24 +283,38 @@
 
       * Constant-text.
        01 not-numeric        pic x(16) value " is NOT numeric.".
-       01 quantity-too-small pic x(22)
-                             value "Value must be >= $0.01".
-       01 quantity-too-much  pic x(28)
-                             value "Value must be <= $999,999.99".
-       01 interest-too-much  pic x(23)
-                             value "Interest must be <= 26%".
-       01 interest-too-small pic x(21)
-                             value "Interest must be > 0%".
-       01 term-too-short     pic x(31)
-                             value "Term must be at least 0.25 year".
-       01 term-too-long      pic x(24)
-                             value "Term must be <= 30 years".
+
+      * Limit-driven message text - these five are rebuilt by
+      * build-limit-messages every time the limits are loaded, so the
+      * wording always matches whatever min-val/max-val/min-term/
+      * max-int/max-term are actually set to (compiled-in default or
+      * PARMFILE override).
+       01 quantity-too-small pic x(31) value spaces.
+       01 quantity-too-much  pic x(31) value spaces.
+       01 interest-too-much  pic x(31) value spaces.
+       01 term-too-long      pic x(31) value spaces.
+       01 term-too-short     pic x(31) value spaces.
+       01 interest-too-small pic x(31) value spaces.
+
+       01 compounding-invalid pic x(29)
+                             value "Compounding must be M, Q or D".
        01 t                  pic x(6) value "Term: ".
        01 y                  pic x(8) value " years (".
        01 m                  pic x(9) value " months )".
 
+      * Edited work fields used only to format the limit values into
+      * the messages built by build-limit-messages.
+       01 min-val-out        pic $9.99 usage display.
+       01 max-val-out        pic $ZZZ,ZZ9.99 usage display.
+       01 max-int-out        pic z9.99 usage display.
+       01 max-term-out       pic z9 usage display.
+       01 min-term-out       pic 9.99 usage display.
+       01 min-int-out        pic z9.99 usage display.
+
        procedure division.
        display-title-screen.
+           perform load-parameters
+
            display spaces
            display "* MONTHLY SAVINGS ACCT CALCULATOR UTILITY BEGINS *"
            display "Written by, Clifford A. Chipman, EMIT"
@@ -83,7 +323,278 @@
            display "in Enterprise COBOL v6.3 for z/OS"
            display spaces
            display "Enter zero for any parameter to end the program."
-           display spaces.
+           display spaces
+
+           go to select-run-mode.
+
+      *****************************************************************
+      * Load-parameters - overlays the compiled-in business-limit     *
+      * defaults with the values on PARMFILE, if it is present, so    *
+      * the deposit cap, interest ceiling and term limits can be      *
+      * changed without a recompile.                                  *
+      *****************************************************************
+       load-parameters.
+           open input parm-file
+
+           if parm-file-ok
+              read parm-file
+                  at end continue
+                  not at end
+                     move parm-min-val  to min-val
+                     move parm-max-val  to max-val
+                     move parm-min-int  to min-int
+                     move parm-max-int  to max-int
+                     move parm-min-term to min-term
+                     move parm-max-term to max-term
+              end-read
+              close parm-file
+           end-if
+
+      * LOAN-TERM-MONTHS PIC 999 USAGE COMP can hold at most 999
+      * months - clamp max-term so a PARMFILE override can never drive
+      * it past that ceiling and silently truncate the term.
+           if max-term > 83
+              move 83 to max-term
+           end-if
+
+           perform build-limit-messages.
+
+      *****************************************************************
+      * Build-limit-messages - formats min-val/max-val/max-int/max-   *
+      * term into the messages operators and the exception report see *
+      * when a value fails a limit check, so the wording always       *
+      * matches the limit actually in effect.                         *
+      *****************************************************************
+       build-limit-messages.
+           move min-val  to min-val-out
+           move max-val  to max-val-out
+           move max-int  to max-int-out
+           move max-term to max-term-out
+           move min-term to min-term-out
+           move min-int  to min-int-out
+
+           move spaces to quantity-too-small
+           string "Value must be >= " delimited by size
+                  function trim(min-val-out) delimited by size
+                  into quantity-too-small
+           end-string
+
+           move spaces to quantity-too-much
+           string "Value must be <= " delimited by size
+                  function trim(max-val-out) delimited by size
+                  into quantity-too-much
+           end-string
+
+           move spaces to interest-too-much
+           string "Interest must be <= " delimited by size
+                  function trim(max-int-out) delimited by size
+                  "%" delimited by size
+                  into interest-too-much
+           end-string
+
+           move spaces to term-too-long
+           string "Term must be <= " delimited by size
+                  function trim(max-term-out) delimited by size
+                  " years" delimited by size
+                  into term-too-long
+           end-string
+
+           move spaces to term-too-short
+           string "Term must be >= " delimited by size
+                  function trim(min-term-out) delimited by size
+                  " years" delimited by size
+                  into term-too-short
+           end-string
+
+           move spaces to interest-too-small
+           string "Interest must be >= " delimited by size
+                  function trim(min-int-out) delimited by size
+                  "%" delimited by size
+                  into interest-too-small
+           end-string.
+
+       select-run-mode.
+           display "Enter your operator ID: " with no advancing
+           accept ws-operator-id
+
+           accept ws-run-date from date yyyymmdd
+           accept ws-run-time from time
+
+           open extend audit-log-file
+
+      * First run on this system - AUDITLOG does not exist yet.
+           if audit-file-status = "35"
+              open output audit-log-file
+              close audit-log-file
+              open extend audit-log-file
+           end-if
+
+           if not audit-file-ok
+              display "Unable to open audit log file, status: "
+                      audit-file-status
+              go to end-program
+           end-if
+           set audit-file-is-open to true
+
+           open extend gl-extract-file
+
+      * First run on this system - GLEXTRACT does not exist yet.
+           if gl-file-status = "35"
+              open output gl-extract-file
+              close gl-extract-file
+              open extend gl-extract-file
+           end-if
+
+           if not gl-file-ok
+              display "Unable to open GL extract file, status: "
+                      gl-file-status
+              go to end-program
+           end-if
+           set gl-file-is-open to true
+
+           open extend exception-file
+
+      * First run on this system - EXCPTRPT does not exist yet.
+           if exc-file-status = "35"
+              open output exception-file
+              close exception-file
+              open extend exception-file
+           end-if
+
+           if not exc-file-ok
+              display "Unable to open exception report file, status: "
+                      exc-file-status
+              go to end-program
+           end-if
+           set exc-file-is-open to true
+
+           display "Run mode - (I)nteractive or (B)atch: "
+                   with no advancing
+           accept run-mode
+           move function upper-case(run-mode) to run-mode
+
+           if batch-mode
+              go to batch-process
+           end-if.
+
+      *****************************************************************
+      * Account-master handling - interactive runs work against one   *
+      * account at a time, identified by ACCOUNT-NUMBER, with an      *
+      * Add/Inquire/Update operation against ACCOUNT-MASTER-FILE.     *
+      *****************************************************************
+       account-number-entry.
+           display "Enter account number: " with no advancing
+           accept account-number
+
+           if account-number = spaces
+              go to end-program
+           end-if.
+
+       account-operation-entry.
+           display "Operation - (A)dd, (I)nquire or (U)pdate: "
+                   with no advancing
+           accept account-operation
+           move function upper-case(account-operation)
+                                            to account-operation
+
+           if not (add-account or inquire-account or update-account)
+              display "Operation must be A, I or U"
+              display spaces
+              go to account-operation-entry
+           end-if
+
+           open i-o account-master-file
+
+      * First run on this system - ACCTMSTR does not exist yet.
+           if account-file-status = "35"
+              open output account-master-file
+              close account-master-file
+              open i-o account-master-file
+           end-if
+
+           if not account-file-ok
+              display "Unable to open account master file, status: "
+                      account-file-status
+              go to end-program
+           end-if
+           set account-file-is-open to true
+
+           if inquire-account
+              perform account-inquire
+              go to end-program
+           end-if
+
+           if update-account
+              move account-number to am-account-number
+              read account-master-file
+                  invalid key
+                     display "Account " account-number " not found"
+                     go to end-program
+              end-read
+
+      * Update re-runs the projection against the balance already on
+      * file - the account's own history, not a new deposit - so the
+      * stored present value carries straight into PRINCIPAL and the
+      * operator is only asked for the new rate/term/compounding to
+      * project forward from there.
+              move am-present-value to present-value
+              move am-present-value to principal
+              go to interest-rate-data-entry
+           end-if
+
+           go to present-value-data-entry.
+
+      *****************************************************************
+      * Account-inquire - displays the stored values for an existing  *
+      * account without recalculating anything.                       *
+      *****************************************************************
+       account-inquire.
+           move account-number to am-account-number
+           read account-master-file
+               invalid key
+                  display "Account " account-number " not found"
+               not invalid key
+                  move am-present-value    to principal
+                  move am-interest-rate    to interest-rate
+                  move am-loan-term-months to months-out
+                  move am-future-value     to fv-out
+                  display "Account: " account-number
+                  display "Opened: " am-open-date
+                  display "Principal: " principal
+                  display "Interest Rate: " interest-rate "%"
+                  display "Term (months): " months-out
+                  display "Future Value: " fv-out
+           end-read.
+
+      *****************************************************************
+      * Write-account-master - adds a new ACCOUNT-MASTER record, or   *
+      * rewrites an existing one when the operation is Update.        *
+      *****************************************************************
+       write-account-master.
+           move account-number     to am-account-number
+           move present-value      to am-present-value
+           move ws-interest-pct    to am-interest-rate
+           move loan-term-months   to am-loan-term-months
+           move future-value       to am-future-value
+
+           set master-write-ok to true
+
+           if add-account
+              move ws-run-date to am-open-date
+              write account-master-record
+                  invalid key
+                     display "Account " account-number
+                             " already exists - use Update instead"
+                     set master-write-failed to true
+              end-write
+           else
+              rewrite account-master-record
+                  invalid key
+                     display "Account " account-number
+                             " not found - cannot update"
+                     set master-write-failed to true
+              end-rewrite
+           end-if.
 
        present-value-data-entry.
            display "Enter initial investment: " with no advancing
@@ -135,17 +646,22 @@
               go to interest-rate-data-entry
            end-if
 
-           if annual-interest IS LESS THAN ZERO then
+           if annual-interest IS EQUAL ZERO then
+              go to end-program
+           end-if
+
+      * A rate below MIN-INT (including a negative one) is rejected
+      * the same way a value above MAX-INT already is, so the PARMFILE
+      * floor actually has an effect instead of being enforced against
+      * a hardcoded zero.
+           if annual-interest < min-int then
               display interest-too-small
               display spaces
               go to interest-rate-data-entry
            end-if
 
-           if annual-interest IS EQUAL ZERO then
-              go to end-program
-           end-if
-
-           move annual-interest to interest-rate.
+           move annual-interest to interest-rate
+           move annual-interest to ws-interest-pct.
 
        term-data-entry.
            display "Enter term in years: " with no advancing
@@ -178,6 +694,37 @@
 
            move annual-term to loan-term-out.
 
+       compounding-data-entry.
+           display "Compounding - (M)onthly, (Q)uarterly or (D)aily: "
+                   with no advancing
+           accept compounding-in
+           move function upper-case(compounding-in) to compounding-in
+
+           if compounding-in = "M" or compounding-in = "Q"
+                                    or compounding-in = "D"
+              move compounding-in to compounding-frequency
+           else
+              display compounding-invalid
+              display spaces
+              go to compounding-data-entry
+           end-if
+
+           perform calculate-it
+           perform disp-result
+
+           if calc-overflow
+              go to end-program
+           end-if
+
+           perform write-account-master
+
+           if master-write-ok
+              perform write-audit-record
+              perform write-gl-extract
+           end-if
+
+           go to end-program.
+
        calculate-it.
 
       *****************************************************************
@@ -188,19 +735,51 @@
       *                                                               *
       *       F = Future Value                                        *
       *       P = Present Value (initial investment)                  *
-      *       r = monthly-interest (rate)                             *
-      *       n = term (months)                                       *
+      *       r = period-interest (rate per compounding period)       *
+      *       n = term (number of compounding periods)                *
       *                                                               *
       *****************************************************************
 
            divide annual-interest by 100 giving annual-interest rounded
            multiply 12 by annual-term giving loan-term-months
-           divide annual-interest by 12 giving monthly-interest rounded
 
-           compute denominator = (1 + monthly-interest) **
-                                                       loan-term-months
+           evaluate true
+              when monthly-compounding
+                 move 12 to periods-per-year
+                 move "Month" to period-label
+                 move 1 to ws-display-interval
+              when quarterly-compounding
+                 move 4 to periods-per-year
+                 move "Quarter" to period-label
+                 move 1 to ws-display-interval
+              when daily-compounding
+                 move 360 to periods-per-year
+                 move "Day" to period-label
+                 move 30 to ws-display-interval
+              when other
+                 move 12 to periods-per-year
+                 move "Month" to period-label
+                 move 1 to ws-display-interval
+           end-evaluate
+
+           compute loan-term-periods = annual-term * periods-per-year
+           divide annual-interest by periods-per-year
+                                       giving period-interest rounded
+
+           set calc-ok to true
+
+           compute denominator = (1 + period-interest) **
+                                                      loan-term-periods
+               on size error
+                  set calc-overflow to true
+                  move 0 to denominator
+           end-compute
 
            compute future-value = present-value * denominator
+               on size error
+                  set calc-overflow to true
+                  move 0 to future-value
+           end-compute
 
            move future-value to fv-out
            move loan-term-months to months-out.
@@ -209,9 +788,487 @@
            display "Principal: " principal
            display "Interest Rate: " interest-rate "%"
            display t loan-term-out y months-out m
-           display "Future Value: " fv-out.
+           display "Future Value: " fv-out
+           perform display-growth-schedule.
+
+      *****************************************************************
+      * Period-by-period growth schedule - shows the running balance  *
+      * at month granularity (WS-DISPLAY-INTERVAL periods at a time)  *
+      * so a teller can answer "how much will I have after N months"  *
+      * without rerunning the program with a shorter term, whether    *
+      * the account compounds monthly, quarterly or daily - daily     *
+      * compounding still accumulates every day internally, it just   *
+      * only prints every 30th one (plus the last, partial, one).     *
+      * The per-period DISPLAY lines only run interactively - a batch *
+      * job still accumulates the same balance for the cross-check    *
+      * below, but does not flood the job log with any of them.       *
+      *****************************************************************
+       display-growth-schedule.
+           if calc-overflow
+              perform display-overflow-warning
+              exit paragraph
+           end-if
+
+           move present-value to ws-running-balance
+
+           if interactive-mode
+              display spaces
+              display function trim(period-label) "-by-"
+                      function trim(period-label) " growth schedule:"
+           end-if
+
+           move 0 to ws-periods-since-display
+
+           perform varying ws-schedule-period from 1 by 1
+                   until ws-schedule-period > loan-term-periods
+                      or calc-overflow
+              compute ws-running-balance =
+                      ws-running-balance * (1 + period-interest)
+                  on size error
+                     set calc-overflow to true
+              end-compute
+              add 1 to ws-periods-since-display
+              if not calc-overflow and interactive-mode
+                      and (ws-periods-since-display
+                              >= ws-display-interval
+                           or ws-schedule-period = loan-term-periods)
+                 move ws-schedule-period to sched-period-out
+                 move ws-running-balance to ws-balance-display
+                 move ws-balance-display to sched-balance-out
+                 display "  " function trim(period-label) " "
+                         sched-period-out ": " sched-balance-out
+                 move 0 to ws-periods-since-display
+              end-if
+           end-perform
+
+           if calc-overflow
+              perform display-overflow-warning
+           else
+              move ws-running-balance to ws-balance-display
+              perform cross-check-future-value
+           end-if.
+
+      *****************************************************************
+      * Display-overflow-warning - the growth-schedule recompute hits *
+      * the same field-capacity ceiling as the closed-form formula,   *
+      * so the drift check above cannot be trusted once either one    *
+      * has overflowed; flag the run instead of reporting a wrapped   *
+      * number as if it were correct.                                 *
+      *****************************************************************
+       display-overflow-warning.
+           display spaces
+           display "** ERROR: " future-value-overflow " for these "
+                   "inputs **"
+           display "Reduce the term, interest rate or compounding "
+                   "frequency and rerun.".
+
+      *****************************************************************
+      * Cross-check - independently accumulates the balance period by *
+      * period and compares it to the closed-form FUTURE-VALUE from   *
+      * calculate-it, to catch rounding drift in the compound-        *
+      * interest formula before it reaches a customer statement.      *
+      *****************************************************************
+       cross-check-future-value.
+           move ws-balance-display to recompute-fv-out
+           compute ws-fv-diff = future-value - ws-balance-display
+
+           if function abs(ws-fv-diff) > 0.01
+              display spaces
+              display "** WARNING: closed-form Future Value does not "
+                      "match the period-by-period recompute **"
+              display "Closed-form Future Value:  " fv-out
+              display "Recomputed Future Value:   " recompute-fv-out
+           end-if.
+
+      *****************************************************************
+      * Audit logging - appends one record per calculation run to     *
+      * AUDIT-LOG-FILE so a disputed projection can be traced back to *
+      * the inputs and result we actually gave the customer.          *
+      *****************************************************************
+       write-audit-record.
+           move ws-operator-id to audit-operator-id
+           move ws-run-date    to audit-run-date
+           move ws-run-time    to audit-run-time
+           move present-value  to audit-principal
+           move ws-interest-pct to audit-interest-pct
+           move annual-term    to audit-term-years
+           move compounding-frequency to audit-compounding
+           move future-value   to audit-future-value
+           move account-number to audit-account-number
+
+           write audit-record.
+
+      *****************************************************************
+      * GL-extract - writes one GL-postable record per account        *
+      * processed, so the general ledger feed can pick up the         *
+      * principal and future value without reading the audit log.     *
+      *****************************************************************
+       write-gl-extract.
+           move account-number to gl-account-number
+           move present-value  to gl-principal
+           move future-value   to gl-future-value
+           move ws-run-date    to gl-run-date
+
+           write gl-extract-record.
+
+      *****************************************************************
+      * Batch processing - drives calculate-it / disp-result for      *
+      * every PRINCIPAL-IN / INT-IN / TERM-IN triple on BATCH-INPUT-  *
+      * FILE, instead of one ACCEPT-driven terminal session per       *
+      * account.                                                      *
+      *****************************************************************
+       batch-process.
+           open input batch-input-file
+
+           if not batch-file-ok
+              display "Unable to open batch input file, status: "
+                      batch-file-status
+              go to end-program
+           end-if
+
+           open i-o account-master-file
+
+      * First run on this system - ACCTMSTR does not exist yet.
+           if account-file-status = "35"
+              open output account-master-file
+              close account-master-file
+              open i-o account-master-file
+           end-if
+
+           if not account-file-ok
+              display "Unable to open account master file, status: "
+                      account-file-status
+              close batch-input-file
+              go to end-program
+           end-if
+           set account-file-is-open to true
+
+           perform load-checkpoint
+
+           perform batch-read-next
+
+           perform until batch-file-eof
+              perform batch-process-one-record
+              perform batch-read-next
+           end-perform
+
+      * If a restart key was loaded but never matched an account in
+      * this BATCHIN, every record above was silently skipped - that
+      * is a restart pointed at the wrong input, not a clean run, so
+      * report it instead of clearing the checkpoint and looking like
+      * a normal zero-exception finish.
+           if skip-mode
+              display "Restart key " ws-restart-key
+                      " never matched an account in this file"
+              display "Checkpoint not cleared - verify BATCHIN and "
+                      "rerun the restart"
+              close batch-input-file
+              go to end-program
+           end-if
+
+           perform clear-checkpoint
+           close batch-input-file
+           go to end-program.
+
+       batch-read-next.
+           read batch-input-file
+               at end set batch-file-eof to true
+           end-read.
+
+      *****************************************************************
+      * Checkpoint/restart - a restarted batch run skips every record *
+      * up through the last one successfully processed before the     *
+      * prior run stopped, instead of reprocessing (and re-posting)   *
+      * accounts that are already done.                               *
+      *****************************************************************
+       load-checkpoint.
+           open input checkpoint-file
+
+           if ckpt-file-ok
+              read checkpoint-file
+                  at end continue
+                  not at end move checkpoint-record to ws-restart-key
+              end-read
+              close checkpoint-file
+           end-if
+
+           if ws-restart-key not = spaces
+              set skip-mode to true
+              display "Restarting batch after account " ws-restart-key
+           end-if.
+
+       write-checkpoint.
+           open output checkpoint-file
+
+           if not ckpt-file-ok
+              display "Unable to open checkpoint file, status: "
+                      ckpt-file-status
+              go to end-program
+           end-if
+
+           move ws-restart-key to checkpoint-record
+           write checkpoint-record
+           close checkpoint-file
+           move 0 to ws-batch-record-count.
+
+      *****************************************************************
+      * Clear-checkpoint - a batch run that reaches normal end-of-    *
+      * file is not "restart needed", so CKPTFILE is reset to spaces  *
+      * here instead of being left holding the last account processed *
+      * - otherwise the next clean run would read that key back on    *
+      * LOAD-CHECKPOINT and skip every record in a fresh BATCHIN.     *
+      *****************************************************************
+       clear-checkpoint.
+           open output checkpoint-file
+
+           if not ckpt-file-ok
+              display "Unable to open checkpoint file, status: "
+                      ckpt-file-status
+              go to end-program
+           end-if
+
+           move spaces to checkpoint-record
+           write checkpoint-record
+           close checkpoint-file.
+
+       batch-process-one-record.
+           if skip-mode
+              if account-number-b = ws-restart-key
+                 set not-skip-mode to true
+              end-if
+              exit paragraph
+           end-if
+
+           perform process-batch-record
+           move account-number to ws-restart-key
+           add 1 to ws-batch-record-count
+
+           if ws-batch-record-count >= checkpoint-interval
+              perform write-checkpoint
+           end-if.
+
+       process-batch-record.
+           move account-number-b  to account-number
+           move principal-in-b    to principal-in
+           move int-in-b          to int-in
+           move term-in-b         to term-in
+           move compounding-in-b  to compounding-in
+
+           perform batch-validate-principal
+           if ws-field-invalid
+              move principal-in to ws-exc-field-value
+              perform write-exception-record
+              display principal-in ws-error-text
+              exit paragraph
+           end-if
+
+           perform batch-validate-interest
+           if ws-field-invalid
+              move int-in to ws-exc-field-value
+              perform write-exception-record
+              display int-in ws-error-text
+              exit paragraph
+           end-if
+
+           perform batch-validate-term
+           if ws-field-invalid
+              move term-in to ws-exc-field-value
+              perform write-exception-record
+              display term-in ws-error-text
+              exit paragraph
+           end-if
+
+           perform batch-validate-compounding
+           if ws-field-invalid
+              move compounding-in to ws-exc-field-value
+              perform write-exception-record
+              display compounding-in ws-error-text
+              exit paragraph
+           end-if
+
+           move present-value to principal
+           move annual-interest to interest-rate
+           move annual-interest to ws-interest-pct
+           move annual-term to loan-term-out
+
+           perform calculate-it
+           perform disp-result
+
+           if calc-overflow
+              move spaces to ws-exc-field-value
+              move future-value-overflow to ws-error-text
+              perform write-exception-record
+              exit paragraph
+           end-if
+
+           perform batch-update-account-master
+
+           if master-write-ok
+              perform write-audit-record
+              perform write-gl-extract
+           end-if
+
+           display spaces.
+
+      *****************************************************************
+      * Batch-update-account-master - writes a new ACCOUNT-MASTER     *
+      * record for the batch account, or rewrites it if the account   *
+      * number is already on file, so a batch run can both load new   *
+      * accounts and refresh existing ones.                           *
+      *****************************************************************
+       batch-update-account-master.
+           move account-number     to am-account-number
+           move present-value      to am-present-value
+           move ws-interest-pct    to am-interest-rate
+           move loan-term-months   to am-loan-term-months
+           move future-value       to am-future-value
+           move ws-run-date        to am-open-date
+
+           set master-write-ok to true
+
+           write account-master-record
+               invalid key
+      * Account already on file - re-read it so the rewrite keeps its
+      * original open date instead of stamping it with today's date.
+                  read account-master-file
+                      invalid key continue
+                      not invalid key continue
+                  end-read
+                  move account-number     to am-account-number
+                  move present-value      to am-present-value
+                  move ws-interest-pct    to am-interest-rate
+                  move loan-term-months   to am-loan-term-months
+                  move future-value       to am-future-value
+                  rewrite account-master-record
+                      invalid key
+                         display "Account " account-number
+                                 " not found - cannot update"
+                         set master-write-failed to true
+                  end-rewrite
+           end-write.
+
+      *****************************************************************
+      * Write-exception-record - logs a rejected batch record to      *
+      * EXCPTRPT with the same reason text an operator would see      *
+      * interactively, so a batch run can be reconciled afterward     *
+      * without scraping the job's console output.                    *
+      *****************************************************************
+       write-exception-record.
+           move account-number     to exc-account-number
+           move ws-exc-field-value to exc-field-value
+           move ws-error-text      to exc-reason
+
+           write exception-record.
+
+       batch-validate-principal.
+           set ws-field-valid to true
+
+           if function test-numval(principal-in) IS NOT EQUAL ZERO
+              move spaces to ws-error-text
+              string "Principal" delimited by size
+                     not-numeric delimited by size
+                     into ws-error-text
+              end-string
+              set ws-field-invalid to true
+              exit paragraph
+           end-if
+
+           compute present-value = function numval(principal-in)
+
+           if present-value > max-val
+              move quantity-too-much to ws-error-text
+              set ws-field-invalid to true
+              exit paragraph
+           end-if
+
+           if present-value < min-val
+              move quantity-too-small to ws-error-text
+              set ws-field-invalid to true
+           end-if.
+
+       batch-validate-interest.
+           set ws-field-valid to true
+
+           if function test-numval(int-in) IS NOT EQUAL ZERO
+              move spaces to ws-error-text
+              string "Interest Rate" delimited by size
+                     not-numeric delimited by size
+                     into ws-error-text
+              end-string
+              set ws-field-invalid to true
+              exit paragraph
+           end-if
+
+           compute annual-interest = function numval(int-in)
+
+           if annual-interest > max-int
+              move interest-too-much to ws-error-text
+              set ws-field-invalid to true
+              exit paragraph
+           end-if
+
+      * Same gate as interest-rate-data-entry uses interactively -
+      * a rate below MIN-INT (including a negative one) is rejected.
+           if annual-interest < min-int
+              move interest-too-small to ws-error-text
+              set ws-field-invalid to true
+           end-if.
+
+       batch-validate-term.
+           set ws-field-valid to true
+
+           if function test-numval(term-in) IS NOT EQUAL ZERO
+              move spaces to ws-error-text
+              string "Term" delimited by size
+                     not-numeric delimited by size
+                     into ws-error-text
+              end-string
+              set ws-field-invalid to true
+              exit paragraph
+           end-if
+
+           compute annual-term = function numval(term-in)
+
+           if annual-term > max-term
+              move term-too-long to ws-error-text
+              set ws-field-invalid to true
+              exit paragraph
+           end-if
+
+           if annual-term < min-term
+              move term-too-short to ws-error-text
+              set ws-field-invalid to true
+           end-if.
+
+       batch-validate-compounding.
+           set ws-field-valid to true
+           move function upper-case(compounding-in) to compounding-in
+
+           if compounding-in = "M" or compounding-in = "Q"
+                                    or compounding-in = "D"
+              move compounding-in to compounding-frequency
+           else
+              move compounding-invalid to ws-error-text
+              set ws-field-invalid to true
+           end-if.
 
        end-program.
+           if audit-file-is-open
+              close audit-log-file
+           end-if
+
+           if account-file-is-open
+              close account-master-file
+           end-if
+
+           if gl-file-is-open
+              close gl-extract-file
+           end-if
+
+           if exc-file-is-open
+              close exception-file
+           end-if
+
            display spaces
            display "** MONTHLY SAVINGS ACCT CALCULATOR UTILITY ENDS **"
            display spaces
